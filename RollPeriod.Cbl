@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RollPeriod.
+      *Periodic rollover of LDF.DAT's running earnings totals into a
+      *dated snapshot on LDFPRD.DAT, one record per copy per period,
+      *so TrendReport can compare period against period.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DETAILS-FILE ASSIGN TO "LDF.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS LDF-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LDF-LIBRARY-NUM
+               ALTERNATE RECORD KEY IS LDF-LIBRARY-CODE
+                         WITH DUPLICATES.
+
+           SELECT LDF-PERIOD-FILE ASSIGN TO "LDFPRD.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS LDFP-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LDFP-KEY
+               ALTERNATE RECORD KEY IS LDFP-LIBRARY-CODE
+                         WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LIBRARY-DETAILS-FILE.
+       01  LDF-RECORD.
+           02  LDF-LIBRARY-NUM         PIC X(5).
+           02  LDF-LIBRARY-CODE        PIC 9(5).
+           02  LDF-RENTAL-EARNINGS     PIC 9(4)V99.
+           02  LDF-PURCHASE-PRICE      PIC 999V99.
+
+       FD  LDF-PERIOD-FILE.
+       01  LDF-PERIOD-RECORD.
+           02  LDFP-KEY.
+               03  LDFP-LIBRARY-NUM    PIC X(5).
+               03  LDFP-PERIOD         PIC 9(6).
+           02  LDFP-LIBRARY-CODE       PIC 9(5).
+           02  LDFP-RENTAL-EARNINGS    PIC 9(4)V99.
+           02  LDFP-PURCHASE-PRICE     PIC 999V99.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-IDENTIFIERS.
+           02  LDF-STATUS              PIC X(2).
+           02  LDFP-STATUS             PIC X(2).
+
+       01  END-OF-FILE-FLAGS.
+           02  FILLER                  PIC 9     VALUE 1.
+               88    LDF-FILE-END      VALUE 0.
+
+       01  RUN-PARAMETER                PIC X(6).
+       01  ROLLOVER-PERIOD               PIC 9(6).
+       01  ROLLOVER-COUNT                PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      *    THE PERIOD TO ROLL OVER (YYYYMM) IS PASSED AS THE RUN
+      *    PARAMETER; A BLANK PARAMETER IS REJECTED SO A SNAPSHOT
+      *    IS NEVER FILED UNDER THE WRONG PERIOD BY ACCIDENT.
+           ACCEPT RUN-PARAMETER FROM COMMAND-LINE.
+           IF RUN-PARAMETER = SPACES
+               DISPLAY "ROLLPERIOD REQUIRES A YYYYMM PARM - ENDING"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE RUN-PARAMETER TO ROLLOVER-PERIOD
+               PERFORM ROLL-CURRENT-PERIOD
+               DISPLAY "ROLLPERIOD SNAPSHOT " ROLLOVER-COUNT
+                       " COPIES FOR PERIOD " ROLLOVER-PERIOD
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       ROLL-CURRENT-PERIOD.
+           OPEN INPUT LIBRARY-DETAILS-FILE.
+           PERFORM OPEN-LDF-PERIOD-FILE.
+
+           MOVE SPACES TO LDF-LIBRARY-NUM
+           START LIBRARY-DETAILS-FILE
+               KEY IS GREATER THAN LDF-LIBRARY-NUM
+               INVALID KEY SET LDF-FILE-END TO TRUE
+           END-START
+
+           IF NOT LDF-FILE-END
+               READ LIBRARY-DETAILS-FILE NEXT RECORD
+                   AT END SET LDF-FILE-END TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM ROLL-ONE-COPY UNTIL LDF-FILE-END
+
+           CLOSE LIBRARY-DETAILS-FILE, LDF-PERIOD-FILE.
+
+      *    OPENS LDFPRD.DAT FOR UPDATE, CREATING IT ON THE VERY
+      *    FIRST ROLLOVER IF IT DOES NOT YET EXIST.
+       OPEN-LDF-PERIOD-FILE.
+           OPEN I-O LDF-PERIOD-FILE.
+           IF LDFP-STATUS = "35"
+               OPEN OUTPUT LDF-PERIOD-FILE
+               CLOSE LDF-PERIOD-FILE
+               OPEN I-O LDF-PERIOD-FILE
+           END-IF.
+
+       ROLL-ONE-COPY.
+           MOVE LDF-LIBRARY-NUM TO LDFP-LIBRARY-NUM
+           MOVE ROLLOVER-PERIOD TO LDFP-PERIOD
+           MOVE LDF-LIBRARY-CODE TO LDFP-LIBRARY-CODE
+           MOVE LDF-RENTAL-EARNINGS TO LDFP-RENTAL-EARNINGS
+           MOVE LDF-PURCHASE-PRICE TO LDFP-PURCHASE-PRICE
+
+           WRITE LDF-PERIOD-RECORD
+               INVALID KEY
+                   REWRITE LDF-PERIOD-RECORD
+                       INVALID KEY
+                           DISPLAY "ROLLOVER REWRITE FS = "
+                                   LDFP-STATUS
+                   END-REWRITE
+           END-WRITE
+
+           ADD 1 TO ROLLOVER-COUNT
+
+           READ LIBRARY-DETAILS-FILE NEXT RECORD
+               AT END SET LDF-FILE-END TO TRUE
+           END-READ.
