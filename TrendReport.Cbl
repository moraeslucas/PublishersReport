@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TrendReport.
+      *Month-over-month trend report.  Compares each top publisher's
+      *earnings for the requested period against the prior period so
+      *a publisher sliding shows up before year-end, rather than as
+      *a surprise.  Fed by LDFPRD.DAT, the dated snapshot RollPeriod
+      *writes each period.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LDF-PERIOD-FILE ASSIGN TO "LDFPRD.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS LDFP-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LDFP-KEY
+               ALTERNATE RECORD KEY IS LDFP-LIBRARY-CODE
+                         WITH DUPLICATES.
+
+           SELECT LIBRARY-FILE ASSIGN TO "LIBRARY.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS LIBRARY-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIBRARY-CODE
+               ALTERNATE RECORD KEY IS LIBRARY-TITLE
+               ALTERNATE RECORD KEY IS LIBRARY-SUPPLIER-CODE
+                         WITH DUPLICATES.
+
+           SELECT SUPPLIER-FILE ASSIGN TO "PUBLISHER.DAT"
+               ORGANIZATION IS RELATIVE
+               FILE STATUS IS SUPPLIER-STATUS
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS SUPPLIER-KEY.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO "TrendReport.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LDF-PERIOD-FILE.
+       01  LDF-PERIOD-RECORD.
+           02  LDFP-KEY.
+               03  LDFP-LIBRARY-NUM    PIC X(5).
+               03  LDFP-PERIOD         PIC 9(6).
+           02  LDFP-LIBRARY-CODE       PIC 9(5).
+           02  LDFP-RENTAL-EARNINGS    PIC 9(4)V99.
+           02  LDFP-PURCHASE-PRICE     PIC 999V99.
+
+       FD  LIBRARY-FILE.
+       01  LIBRARY-RECORD.
+           02  LIBRARY-CODE            PIC 9(5).
+           02  LIBRARY-TITLE           PIC X(29).
+           02  FILLER                  PIC X(1).
+           02  LIBRARY-SUPPLIER-CODE   PIC 99.
+
+       FD  SUPPLIER-FILE.
+       01  SUPPLIER-RECORD.
+           02  SUPPLIER-CODE           PIC 99.
+           02  SUPPLIER-NAME           PIC X(20).
+           02  SUPPLIER-ADDRESS        PIC X(60).
+
+       FD  TREND-REPORT-FILE.
+       01  TREND-LINE                  PIC X(74).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-IDENTIFIERS.
+           02  LDFP-STATUS             PIC X(2).
+           02  LIBRARY-STATUS          PIC X(2).
+           02  SUPPLIER-STATUS         PIC X(2).
+
+       01  END-OF-FILE-FLAGS.
+           02  FILLER                  PIC 9     VALUE 1.
+               88    LDFP-FILE-END     VALUE 0.
+           02  FILLER                  PIC 9     VALUE 1.
+               88    TITLE-GROUP-END   VALUE 1.
+               88    NOT-TITLE-GROUP-END VALUE 0.
+           02  LIBRARY-LOOKUP-FLAG     PIC 9     VALUE 0.
+               88    LIBRARY-LOOKUP-OK VALUE 1.
+
+       01  RUN-PARAMETER                PIC X(6).
+       01  THIS-PERIOD                  PIC 9(6).
+       01  PERIOD-PARTS REDEFINES THIS-PERIOD.
+           02  THIS-YEAR                PIC 9(4).
+           02  THIS-MONTH               PIC 9(2).
+       01  LAST-PERIOD                  PIC 9(6).
+       01  LAST-PERIOD-PARTS REDEFINES LAST-PERIOD.
+           02  LAST-YEAR                PIC 9(4).
+           02  LAST-MONTH               PIC 9(2).
+       01  PRIOR-PERIOD                 PIC 9(6).
+       01  PRIOR-PERIOD-PARTS REDEFINES PRIOR-PERIOD.
+           02  PRIOR-YEAR               PIC 9(4).
+           02  PRIOR-MONTH              PIC 9(2).
+
+      *    LDFP-RENTAL-EARNINGS IS A LIFETIME-CUMULATIVE RUNNING
+      *    TOTAL THAT NEVER DECREASES, SO THIS-PERIOD AND LAST-PERIOD
+      *    ARE ROLLOVER SNAPSHOTS OF THAT CUMULATIVE VALUE, NOT PERIOD
+      *    ACTIVITY.  PRIOR-TOTAL (THE SNAPSHOT ONE PERIOD BEFORE
+      *    LAST-PERIOD) IS CARRIED SO THE ACTUAL PERIOD DELTAS CAN BE
+      *    COMPUTED BELOW - OTHERWISE A COLLAPSE IN ACTIVITY CAN NEVER
+      *    SHOW AS A DECLINE, SINCE THE CUMULATIVE TOTAL ITSELF CAN
+      *    ONLY GO UP.
+       01  TITLE-TOTALS.
+           02  TITLE-THIS-TOTAL         PIC 9(6)V99.
+           02  TITLE-LAST-TOTAL         PIC 9(6)V99.
+           02  TITLE-PRIOR-TOTAL        PIC 9(6)V99.
+
+      *    A DELTA GOES NEGATIVE WHENEVER THE MORE-RECENT SNAPSHOT IS
+      *    SMALLER THAN THE OLDER ONE - A DE-LISTED COPY WITH NO
+      *    THIS-PERIOD ROW, OR ROLLPERIOD SIMPLY NOT HAVING RUN YET
+      *    FOR THIS-PERIOD.  THESE MUST BE SIGNED, OR A REAL DECLINE
+      *    SILENTLY STORES AS ITS OWN ABSOLUTE VALUE AND PRINTS AS A
+      *    FABRICATED INCREASE.
+       01  TITLE-DELTAS.
+           02  TITLE-THIS-DELTA         PIC S9(6)V99.
+           02  TITLE-LAST-DELTA         PIC S9(6)V99.
+
+      *    THIS-PERIOD AND LAST-PERIOD EARNINGS PER SUPPLIER CODE,
+      *    INDEXED DIRECTLY BY CODE + 1.  SIGNED FOR THE SAME REASON
+      *    AS TITLE-DELTAS ABOVE, SINCE THESE ACCUMULATE THOSE DELTAS.
+       01  SUPPLIER-TREND-TABLE.
+           02  SUPPLIER-TREND OCCURS 100 TIMES.
+               03  SUPPLIER-THIS-TOTAL  PIC S9(7)V99.
+               03  SUPPLIER-LAST-TOTAL  PIC S9(7)V99.
+
+       01  RANKED-SUPPLIERS.
+           02  RANKED-SUPPLIER OCCURS 100 TIMES.
+               03  RANKED-SUPP-CODE     PIC 99.
+               03  RANKED-THIS-TOTAL    PIC S9(7)V99.
+               03  RANKED-LAST-TOTAL    PIC S9(7)V99.
+
+       01  SWAP-RANKED-SUPPLIER.
+           02  SWAP-RANKED-CODE         PIC 99.
+           02  SWAP-RANKED-THIS-TOTAL   PIC S9(7)V99.
+           02  SWAP-RANKED-LAST-TOTAL   PIC S9(7)V99.
+
+       01  TREND-HEADING.
+           02  FILLER                  PIC X(15) VALUE SPACES.
+           02  FILLER                  PIC X(30) VALUE
+                                        "PUBLISHER EARNINGS TREND".
+
+       01  TREND-UNDER-LINE.
+           02  FILLER                  PIC X(15) VALUE SPACES.
+           02  FILLER                  PIC X(30) VALUE ALL "-".
+
+       01  TREND-ITEM-HEADING.
+           02  FILLER                  PIC X(20) VALUE "PUBLISHER".
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(12) VALUE "THIS PERIOD".
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(12) VALUE "LAST PERIOD".
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(6)  VALUE "TREND".
+
+       01  TREND-DETAIL-LINE.
+           02  PRN-TREND-NAME          PIC X(20).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  PRN-TREND-THIS          PIC $$$,$$9.99-.
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  PRN-TREND-LAST          PIC $$$,$$9.99-.
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  PRN-TREND-DIRECTION     PIC X(4).
+
+       01  COUNTERS.
+           02  SUPPLIER-KEY            PIC 99.
+           02  RANKED-COUNT            PIC 999 VALUE ZERO.
+           02  RANK-INDEX              PIC 999.
+           02  FILLER                  PIC 9.
+               88  CONTINUE-CHECKING   VALUE 0.
+               88  STOP-CHECKING       VALUE 1.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT RUN-PARAMETER FROM COMMAND-LINE.
+           IF RUN-PARAMETER = SPACES
+               DISPLAY "TRENDREPORT REQUIRES A YYYYMM PARM - ENDING"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE RUN-PARAMETER TO THIS-PERIOD
+               PERFORM COMPUTE-LAST-PERIOD
+               PERFORM COMPUTE-PRIOR-PERIOD
+               PERFORM PRODUCE-TREND-REPORT
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *    LAST-PERIOD IS ONE CALENDAR MONTH BEFORE THIS-PERIOD,
+      *    WRAPPING THE YEAR BACK AT JANUARY.
+       COMPUTE-LAST-PERIOD.
+           IF THIS-MONTH EQUAL TO 1
+               COMPUTE LAST-YEAR = THIS-YEAR - 1
+               MOVE 12 TO LAST-MONTH
+           ELSE
+               MOVE THIS-YEAR TO LAST-YEAR
+               COMPUTE LAST-MONTH = THIS-MONTH - 1
+           END-IF.
+
+      *    PRIOR-PERIOD IS ONE CALENDAR MONTH BEFORE LAST-PERIOD -
+      *    THE BASELINE SNAPSHOT LAST-PERIOD'S OWN DELTA IS MEASURED
+      *    AGAINST.
+       COMPUTE-PRIOR-PERIOD.
+           IF LAST-MONTH EQUAL TO 1
+               COMPUTE PRIOR-YEAR = LAST-YEAR - 1
+               MOVE 12 TO PRIOR-MONTH
+           ELSE
+               MOVE LAST-YEAR TO PRIOR-YEAR
+               COMPUTE PRIOR-MONTH = LAST-MONTH - 1
+           END-IF.
+
+       PRODUCE-TREND-REPORT.
+           OPEN INPUT LDF-PERIOD-FILE.
+           OPEN INPUT LIBRARY-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           OPEN OUTPUT TREND-REPORT-FILE.
+
+           PERFORM PRINT-TREND-HEADINGS.
+
+           MOVE ZEROS TO SUPPLIER-TREND-TABLE.
+           MOVE ZEROS TO LDFP-LIBRARY-CODE
+           START LDF-PERIOD-FILE
+               KEY IS GREATER THAN LDFP-LIBRARY-CODE
+               INVALID KEY SET LDFP-FILE-END TO TRUE
+           END-START
+
+           IF NOT LDFP-FILE-END
+               READ LDF-PERIOD-FILE NEXT RECORD
+                   AT END SET LDFP-FILE-END TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM SUM-ONE-TITLE-TREND UNTIL LDFP-FILE-END
+
+           PERFORM RANK-SUPPLIERS-BY-THIS-PERIOD
+           PERFORM PRINT-RANKED-TRENDS
+
+           CLOSE LDF-PERIOD-FILE, LIBRARY-FILE, SUPPLIER-FILE,
+                 TREND-REPORT-FILE.
+
+       PRINT-TREND-HEADINGS.
+           MOVE SPACES TO TREND-LINE
+           WRITE TREND-LINE AFTER ADVANCING PAGE.
+
+           WRITE TREND-LINE FROM TREND-HEADING
+               AFTER ADVANCING 1 LINE
+           WRITE TREND-LINE FROM TREND-UNDER-LINE
+               AFTER ADVANCING 1 LINE
+
+           WRITE TREND-LINE FROM TREND-ITEM-HEADING
+               AFTER ADVANCING 2 LINE.
+
+      *    SUMS ONE LDFP-LIBRARY-CODE GROUP (ALL COPIES, ALL PERIODS)
+      *    INTO CUMULATIVE THIS/LAST/PRIOR SNAPSHOT TOTALS, TURNS
+      *    THOSE SNAPSHOTS INTO ACTUAL PERIOD DELTAS, THEN FOLDS THE
+      *    TITLE INTO ITS SUPPLIER'S RUNNING TOTALS.
+       SUM-ONE-TITLE-TREND.
+           MOVE LDFP-LIBRARY-CODE TO LIBRARY-CODE
+           MOVE ZEROS TO TITLE-TOTALS
+
+           PERFORM ADD-ONE-PERIOD-COPY
+               UNTIL LDFP-FILE-END
+                  OR LDFP-LIBRARY-CODE NOT EQUAL TO LIBRARY-CODE
+
+           MOVE ZERO TO LIBRARY-LOOKUP-FLAG
+           READ LIBRARY-FILE
+               KEY IS LIBRARY-CODE
+               INVALID KEY
+                   DISPLAY "TRENDREPORT LIBRARY LOOKUP FS = "
+                           LIBRARY-STATUS
+               NOT INVALID KEY
+                   SET LIBRARY-LOOKUP-OK TO TRUE
+           END-READ
+
+           IF LIBRARY-LOOKUP-OK
+               COMPUTE TITLE-THIS-DELTA =
+                   TITLE-THIS-TOTAL - TITLE-LAST-TOTAL
+               COMPUTE TITLE-LAST-DELTA =
+                   TITLE-LAST-TOTAL - TITLE-PRIOR-TOTAL
+
+               ADD TITLE-THIS-DELTA TO
+                   SUPPLIER-THIS-TOTAL(LIBRARY-SUPPLIER-CODE + 1)
+               ADD TITLE-LAST-DELTA TO
+                   SUPPLIER-LAST-TOTAL(LIBRARY-SUPPLIER-CODE + 1)
+           END-IF.
+
+       ADD-ONE-PERIOD-COPY.
+           IF LDFP-PERIOD EQUAL TO THIS-PERIOD
+               ADD LDFP-RENTAL-EARNINGS TO TITLE-THIS-TOTAL
+           END-IF
+           IF LDFP-PERIOD EQUAL TO LAST-PERIOD
+               ADD LDFP-RENTAL-EARNINGS TO TITLE-LAST-TOTAL
+           END-IF
+           IF LDFP-PERIOD EQUAL TO PRIOR-PERIOD
+               ADD LDFP-RENTAL-EARNINGS TO TITLE-PRIOR-TOTAL
+           END-IF
+
+           READ LDF-PERIOD-FILE NEXT RECORD
+               AT END SET LDFP-FILE-END TO TRUE
+           END-READ.
+
+      *    RANKS EVERY SUPPLIER CODE THAT SHOWED UP ABOVE BY ITS
+      *    THIS-PERIOD TOTAL, HIGHEST FIRST.
+      *    NOW THAT THE TOTALS ARE SIGNED, A SUPPLIER SLIDING TO A
+      *    NET LOSS IN A PERIOD IS A NON-ZERO, NOT A POSITIVE, TOTAL -
+      *    INCLUDE ANY SUPPLIER WITH ACTIVITY IN EITHER PERIOD RATHER
+      *    THAN ONLY THOSE STILL SHOWING A GAIN.
+       RANK-SUPPLIERS-BY-THIS-PERIOD.
+           PERFORM VARYING SUPPLIER-KEY FROM 1 BY 1
+                   UNTIL SUPPLIER-KEY GREATER THAN 99
+               IF SUPPLIER-THIS-TOTAL(SUPPLIER-KEY + 1) NOT EQUAL TO
+                                                             ZERO
+                  OR SUPPLIER-LAST-TOTAL(SUPPLIER-KEY + 1) NOT EQUAL
+                                                             TO ZERO
+                   PERFORM INSERT-RANKED-SUPPLIER
+               END-IF
+           END-PERFORM.
+
+       INSERT-RANKED-SUPPLIER.
+           ADD 1 TO RANKED-COUNT
+           MOVE SUPPLIER-KEY TO RANKED-SUPP-CODE(RANKED-COUNT)
+           MOVE SUPPLIER-THIS-TOTAL(SUPPLIER-KEY + 1) TO
+               RANKED-THIS-TOTAL(RANKED-COUNT)
+           MOVE SUPPLIER-LAST-TOTAL(SUPPLIER-KEY + 1) TO
+               RANKED-LAST-TOTAL(RANKED-COUNT)
+
+           SET CONTINUE-CHECKING TO TRUE
+           PERFORM VARYING RANK-INDEX FROM RANKED-COUNT BY -1 UNTIL
+                   RANK-INDEX LESS THAN 2
+                   OR STOP-CHECKING
+               IF RANKED-THIS-TOTAL(RANK-INDEX) GREATER THAN
+                  RANKED-THIS-TOTAL(RANK-INDEX - 1)
+                   MOVE RANKED-SUPPLIER(RANK-INDEX - 1) TO
+                       SWAP-RANKED-SUPPLIER
+                   MOVE RANKED-SUPPLIER(RANK-INDEX) TO
+                       RANKED-SUPPLIER(RANK-INDEX - 1)
+                   MOVE SWAP-RANKED-SUPPLIER TO
+                       RANKED-SUPPLIER(RANK-INDEX)
+               ELSE
+                   SET STOP-CHECKING TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *    PRINTS EVERY PUBLISHER WITH ACTIVITY IN EITHER PERIOD,
+      *    RANKED BY THIS-PERIOD EARNINGS, ALONGSIDE LAST PERIOD'S
+      *    FIGURE AND A SIMPLE UP/DOWN/FLAT INDICATOR SO A SLIDE IS
+      *    VISIBLE AT A GLANCE.  A PUBLISHER THAT HAS COLLAPSED TO
+      *    ZERO THIS PERIOD SORTS TO THE BOTTOM OF THE RANKING BUT
+      *    MUST STILL PRINT - THAT IS THE CASE THIS REPORT EXISTS TO
+      *    CATCH - SO THE LIST IS NOT CAPPED TO A FIXED TOP COUNT.
+       PRINT-RANKED-TRENDS.
+           PERFORM VARYING RANK-INDEX FROM 1 BY 1 UNTIL
+                   RANK-INDEX GREATER THAN RANKED-COUNT
+               MOVE RANKED-SUPP-CODE(RANK-INDEX) TO SUPPLIER-KEY
+               READ SUPPLIER-FILE
+                   INVALID KEY DISPLAY "TREND SUPPLIER LOOKUP FS = "
+                                       SUPPLIER-STATUS
+               END-READ
+
+               MOVE SUPPLIER-NAME TO PRN-TREND-NAME
+               MOVE RANKED-THIS-TOTAL(RANK-INDEX) TO PRN-TREND-THIS
+               MOVE RANKED-LAST-TOTAL(RANK-INDEX) TO PRN-TREND-LAST
+
+               IF RANKED-THIS-TOTAL(RANK-INDEX) GREATER THAN
+                  RANKED-LAST-TOTAL(RANK-INDEX)
+                   MOVE "UP" TO PRN-TREND-DIRECTION
+               ELSE
+                   IF RANKED-THIS-TOTAL(RANK-INDEX) LESS THAN
+                      RANKED-LAST-TOTAL(RANK-INDEX)
+                       MOVE "DOWN" TO PRN-TREND-DIRECTION
+                   ELSE
+                       MOVE "FLAT" TO PRN-TREND-DIRECTION
+                   END-IF
+               END-IF
+
+               WRITE TREND-LINE FROM TREND-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
