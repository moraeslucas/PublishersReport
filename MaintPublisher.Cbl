@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MaintPublisher.
+      *Add/change/delete maintenance for PUBLISHER.DAT, so new
+      *publishers can be onboarded and existing ones corrected
+      *without editing the relative file by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIER-FILE ASSIGN TO "PUBLISHER.DAT"
+               ORGANIZATION IS RELATIVE
+               FILE STATUS IS SUPPLIER-STATUS
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS SUPPLIER-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SUPPLIER-FILE.
+       01  SUPPLIER-RECORD.
+           02  SUPPLIER-CODE           PIC 99.
+           02  SUPPLIER-NAME           PIC X(20).
+           02  SUPPLIER-ADDRESS        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-IDENTIFIERS.
+           02  SUPPLIER-STATUS         PIC X(2).
+
+       01  COUNTERS.
+           02  SUPPLIER-KEY            PIC 99.
+
+       01  MENU-CHOICE                 PIC X(1).
+           88  CHOICE-ADD              VALUE "1".
+           88  CHOICE-CHANGE           VALUE "2".
+           88  CHOICE-DELETE           VALUE "3".
+           88  CHOICE-EXIT             VALUE "4".
+
+       01  FILLER                      PIC 9      VALUE 0.
+           88  EXIT-REQUESTED          VALUE 1.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM OPEN-SUPPLIER-FILE.
+           PERFORM MAINTAIN-SUPPLIERS UNTIL EXIT-REQUESTED.
+           CLOSE SUPPLIER-FILE.
+           STOP RUN.
+
+      *    OPENS PUBLISHER.DAT FOR UPDATE, CREATING IT ON THE VERY
+      *    FIRST RUN IF IT DOES NOT YET EXIST.
+       OPEN-SUPPLIER-FILE.
+           OPEN I-O SUPPLIER-FILE.
+           IF SUPPLIER-STATUS = "35"
+               OPEN OUTPUT SUPPLIER-FILE
+               CLOSE SUPPLIER-FILE
+               OPEN I-O SUPPLIER-FILE
+           END-IF.
+
+       MAINTAIN-SUPPLIERS.
+           DISPLAY " "
+           DISPLAY "PUBLISHER FILE MAINTENANCE"
+           DISPLAY "1 - ADD A PUBLISHER"
+           DISPLAY "2 - CHANGE A PUBLISHER"
+           DISPLAY "3 - DELETE A PUBLISHER"
+           DISPLAY "4 - EXIT"
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+           ACCEPT MENU-CHOICE
+
+           EVALUATE TRUE
+               WHEN CHOICE-ADD
+                   PERFORM ADD-SUPPLIER-RECORD
+               WHEN CHOICE-CHANGE
+                   PERFORM CHANGE-SUPPLIER-RECORD
+               WHEN CHOICE-DELETE
+                   PERFORM DELETE-SUPPLIER-RECORD
+               WHEN CHOICE-EXIT
+                   SET EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE.
+
+       ADD-SUPPLIER-RECORD.
+           DISPLAY "ENTER SUPPLIER CODE (01-99): " WITH NO ADVANCING
+           ACCEPT SUPPLIER-KEY
+
+           MOVE SUPPLIER-KEY TO SUPPLIER-CODE
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   PERFORM GET-SUPPLIER-DETAILS
+                   WRITE SUPPLIER-RECORD
+                       INVALID KEY
+                           DISPLAY "ADD FAILED, FILE STATUS = "
+                                   SUPPLIER-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "PUBLISHER " SUPPLIER-KEY " ADDED"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "PUBLISHER " SUPPLIER-KEY
+                           " ALREADY EXISTS - USE CHANGE INSTEAD"
+           END-READ.
+
+       CHANGE-SUPPLIER-RECORD.
+           DISPLAY "ENTER SUPPLIER CODE TO CHANGE: " WITH NO ADVANCING
+           ACCEPT SUPPLIER-KEY
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   DISPLAY "PUBLISHER " SUPPLIER-KEY " NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "CURRENT NAME    : " SUPPLIER-NAME
+                   DISPLAY "CURRENT ADDRESS : " SUPPLIER-ADDRESS
+                   PERFORM GET-SUPPLIER-DETAILS
+                   REWRITE SUPPLIER-RECORD
+                       INVALID KEY
+                           DISPLAY "CHANGE FAILED, FILE STATUS = "
+                                   SUPPLIER-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "PUBLISHER " SUPPLIER-KEY
+                                   " CHANGED"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-SUPPLIER-RECORD.
+           DISPLAY "ENTER SUPPLIER CODE TO DELETE: " WITH NO ADVANCING
+           ACCEPT SUPPLIER-KEY
+
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   DISPLAY "PUBLISHER " SUPPLIER-KEY " NOT FOUND"
+               NOT INVALID KEY
+                   DELETE SUPPLIER-FILE
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED, FILE STATUS = "
+                                   SUPPLIER-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "PUBLISHER " SUPPLIER-KEY
+                                   " DELETED"
+                   END-DELETE
+           END-READ.
+
+       GET-SUPPLIER-DETAILS.
+           DISPLAY "ENTER SUPPLIER NAME    : " WITH NO ADVANCING
+           ACCEPT SUPPLIER-NAME
+           DISPLAY "ENTER SUPPLIER ADDRESS : " WITH NO ADVANCING
+           ACCEPT SUPPLIER-ADDRESS.
