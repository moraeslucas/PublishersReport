@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AuditPublishers.
+      *Pre-run reconciliation audit for MainPublishers.  Reports
+      *any LDF-LIBRARY-CODE with no matching LIBRARY-CODE and any
+      *LIBRARY-SUPPLIER-CODE with no matching SUPPLIER-CODE, so bad
+      *keys are caught before they distort the publisher report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRARY-DETAILS-FILE ASSIGN TO "LDF.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS LDF-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LDF-LIBRARY-NUM
+               ALTERNATE RECORD KEY IS LDF-LIBRARY-CODE
+                         WITH DUPLICATES.
+
+           SELECT LIBRARY-FILE ASSIGN TO "LIBRARY.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS LIBRARY-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIBRARY-CODE
+               ALTERNATE RECORD KEY IS LIBRARY-TITLE
+               ALTERNATE RECORD KEY IS LIBRARY-SUPPLIER-CODE
+                         WITH DUPLICATES.
+
+           SELECT SUPPLIER-FILE ASSIGN TO "PUBLISHER.DAT"
+               ORGANIZATION IS RELATIVE
+               FILE STATUS IS SUPPLIER-STATUS
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS SUPPLIER-KEY.
+
+           SELECT AUDIT-REPORT-FILE ASSIGN TO "AuditPublishers.rpt".
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LIBRARY-DETAILS-FILE.
+       01  LDF-RECORD.
+           02  LDF-LIBRARY-NUM         PIC X(5).
+           02  LDF-LIBRARY-CODE        PIC 9(5).
+           02  LDF-RENTAL-EARNINGS     PIC 9(4)V99.
+           02  LDF-PURCHASE-PRICE      PIC 999V99.
+
+       FD  LIBRARY-FILE.
+       01  LIBRARY-RECORD.
+           02  LIBRARY-CODE            PIC 9(5).
+           02  LIBRARY-TITLE           PIC X(29).
+           02  FILLER                  PIC X(1).
+           02  LIBRARY-SUPPLIER-CODE   PIC 99.
+
+       FD  SUPPLIER-FILE.
+       01  SUPPLIER-RECORD.
+           02  SUPPLIER-CODE           PIC 99.
+           02  SUPPLIER-NAME           PIC X(20).
+           02  SUPPLIER-ADDRESS        PIC X(60).
+
+       FD  AUDIT-REPORT-FILE.
+       01  AUDIT-LINE                  PIC X(74).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS-IDENTIFIERS.
+           02  LDF-STATUS              PIC X(2).
+           02  LIBRARY-STATUS          PIC X(2).
+           02  SUPPLIER-STATUS         PIC X(2).
+
+       01  END-OF-FILE-FLAGS.
+           02  FILLER                  PIC 9     VALUE 1.
+               88    LDF-FILE-END      VALUE 0.
+           02  FILLER                  PIC 9     VALUE 1.
+               88    LIBRARY-FILE-END  VALUE 0.
+
+       01  AUDIT-HEADING.
+           02  FILLER                  PIC X(20) VALUE SPACES.
+           02  FILLER                  PIC X(30)
+                              VALUE "PUBLISHER DATA RECONCILIATION".
+
+       01  AUDIT-UNDER-LINE.
+           02  FILLER                  PIC X(20) VALUE SPACES.
+           02  FILLER                  PIC X(30) VALUE ALL "-".
+
+       01  AUDIT-DETAIL-LINE.
+           02  PRN-AUDIT-TEXT          PIC X(74).
+
+       01  AUDIT-SUMMARY-LINE.
+           02  PRN-SUMMARY-TEXT        PIC X(40).
+           02  PRN-SUMMARY-COUNT       PIC ZZZ,ZZ9.
+
+       01  COUNTERS.
+           02  LDF-EXCEPTION-COUNT     PIC 9(6)  VALUE ZERO.
+           02  SUPPLIER-EXCEPTION-COUNT
+                                       PIC 9(6)  VALUE ZERO.
+           02  SUPPLIER-KEY            PIC 99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT LIBRARY-DETAILS-FILE.
+           OPEN INPUT LIBRARY-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           OPEN OUTPUT AUDIT-REPORT-FILE.
+
+           PERFORM PRINT-AUDIT-HEADINGS.
+           PERFORM AUDIT-LDF-AGAINST-LIBRARY.
+           PERFORM AUDIT-LIBRARY-AGAINST-SUPPLIER.
+           PERFORM PRINT-AUDIT-SUMMARY.
+
+           CLOSE LIBRARY-DETAILS-FILE,
+                 LIBRARY-FILE,
+                 SUPPLIER-FILE,
+                 AUDIT-REPORT-FILE.
+
+           IF LDF-EXCEPTION-COUNT GREATER THAN ZERO
+              OR SUPPLIER-EXCEPTION-COUNT GREATER THAN ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       PRINT-AUDIT-HEADINGS.
+           MOVE SPACES TO AUDIT-LINE
+           WRITE AUDIT-LINE AFTER ADVANCING PAGE.
+
+           WRITE AUDIT-LINE FROM AUDIT-HEADING
+               AFTER ADVANCING 1 LINE
+           WRITE AUDIT-LINE FROM AUDIT-UNDER-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *    WALKS LDF.DAT LOOKING FOR LDF-LIBRARY-CODE VALUES THAT
+      *    DO NOT EXIST ON LIBRARY.DAT.
+       AUDIT-LDF-AGAINST-LIBRARY.
+           MOVE SPACES TO LDF-LIBRARY-NUM
+           START LIBRARY-DETAILS-FILE
+               KEY IS GREATER THAN LDF-LIBRARY-NUM
+               INVALID KEY SET LDF-FILE-END TO TRUE
+           END-START
+
+           IF NOT LDF-FILE-END
+               READ LIBRARY-DETAILS-FILE NEXT RECORD
+                   AT END SET LDF-FILE-END TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM CHECK-ONE-LDF-RECORD UNTIL LDF-FILE-END.
+
+       CHECK-ONE-LDF-RECORD.
+           MOVE LDF-LIBRARY-CODE TO LIBRARY-CODE
+           READ LIBRARY-FILE
+               KEY IS LIBRARY-CODE
+               INVALID KEY
+                   ADD 1 TO LDF-EXCEPTION-COUNT
+                   PERFORM WRITE-LDF-EXCEPTION
+           END-READ
+
+           READ LIBRARY-DETAILS-FILE NEXT RECORD
+               AT END SET LDF-FILE-END TO TRUE
+           END-READ.
+
+       WRITE-LDF-EXCEPTION.
+           MOVE SPACES TO PRN-AUDIT-TEXT
+           STRING "LDF COPY " LDF-LIBRARY-NUM
+                  " REFERS TO LIBRARY-CODE " LDF-LIBRARY-CODE
+                  " - NOT ON LIBRARY.DAT"
+               DELIMITED BY SIZE INTO PRN-AUDIT-TEXT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *    WALKS LIBRARY.DAT LOOKING FOR LIBRARY-SUPPLIER-CODE
+      *    VALUES THAT DO NOT EXIST ON PUBLISHER.DAT.
+       AUDIT-LIBRARY-AGAINST-SUPPLIER.
+           MOVE ZEROS TO LIBRARY-CODE
+           START LIBRARY-FILE
+               KEY IS GREATER THAN LIBRARY-CODE
+               INVALID KEY SET LIBRARY-FILE-END TO TRUE
+           END-START
+
+           IF NOT LIBRARY-FILE-END
+               READ LIBRARY-FILE NEXT RECORD
+                   AT END SET LIBRARY-FILE-END TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM CHECK-ONE-LIBRARY-RECORD UNTIL LIBRARY-FILE-END.
+
+       CHECK-ONE-LIBRARY-RECORD.
+           MOVE LIBRARY-SUPPLIER-CODE TO SUPPLIER-KEY
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   ADD 1 TO SUPPLIER-EXCEPTION-COUNT
+                   PERFORM WRITE-SUPPLIER-EXCEPTION
+           END-READ
+
+           READ LIBRARY-FILE NEXT RECORD
+               AT END SET LIBRARY-FILE-END TO TRUE
+           END-READ.
+
+       WRITE-SUPPLIER-EXCEPTION.
+           MOVE SPACES TO PRN-AUDIT-TEXT
+           STRING "LIBRARY-CODE " LIBRARY-CODE
+                  " (" LIBRARY-TITLE ") REFERS TO SUPPLIER-CODE "
+                  LIBRARY-SUPPLIER-CODE " - NOT ON PUBLISHER.DAT"
+               DELIMITED BY SIZE INTO PRN-AUDIT-TEXT
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       PRINT-AUDIT-SUMMARY.
+           WRITE AUDIT-LINE FROM AUDIT-UNDER-LINE
+               AFTER ADVANCING 2 LINE
+
+           MOVE "LDF RECORDS WITH NO LIBRARY MATCH:" TO
+               PRN-SUMMARY-TEXT
+           MOVE LDF-EXCEPTION-COUNT TO PRN-SUMMARY-COUNT
+           WRITE AUDIT-LINE FROM AUDIT-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE "LIBRARY RECORDS WITH NO SUPPLIER MATCH:" TO
+               PRN-SUMMARY-TEXT
+           MOVE SUPPLIER-EXCEPTION-COUNT TO PRN-SUMMARY-COUNT
+           WRITE AUDIT-LINE FROM AUDIT-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE.
