@@ -30,6 +30,18 @@
 
            SELECT REPORT-FILE ASSIGN TO "MainPublishers.rpt".
 
+           SELECT EXCEPTION-FILE ASSIGN TO "Underwater.rpt".
+
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS INDEXED
+               FILE STATUS IS RESTART-STATUS
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-KEY.
+
+           SELECT COPY-REPORT-FILE ASSIGN TO "CopyDetail.rpt".
+
+           SELECT CSV-FILE ASSIGN TO "MainPublishers.csv".
+
 
 
        DATA DIVISION.
@@ -59,12 +71,44 @@
        FD  REPORT-FILE.
        01  PRINT-LINE                  PIC X(74).
 
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE              PIC X(74).
+
+      *    THE CHECKPOINT CARRIES THE FULL RUNNING STATE, NOT JUST THE
+      *    LAST LIBRARY-FILE POSITION, SO A RESTART CAN REBUILD THE
+      *    RANKING FOR SUPPLIERS ALREADY SUMMED BY THE PRIOR RUN
+      *    INSTEAD OF LOSING THEM.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           02  RESTART-KEY             PIC X(1).
+           02  RESTART-SUPPLIER-CODE   PIC 99.
+           02  RESTART-SUPPLIER-COUNT  PIC 999.
+           02  RESTART-PRIMARY-SUPPLIERS.
+               03  RESTART-PRIMARY-SUPPLIER OCCURS 100 TIMES.
+                   04  RESTART-SUPP-CODE         PIC 99.
+                   04  RESTART-SUPP-EARNINGS     PIC 999999V99.
+                   04  RESTART-LIBRARY-CODE      PIC 9(5).
+                   04  RESTART-LIBRARY-TITLE     PIC X(30).
+                   04  RESTART-LIBRARY-EARNINGS  PIC 9999V99.
+           02  RESTART-EARNINGS-TABLE.
+               03  RESTART-SUPPLIER-TOTAL OCCURS 100 TIMES
+                                           PIC 9(6)V99.
+           02  RESTART-SEEN-TABLE.
+               03  RESTART-SUPPLIER-SEEN  OCCURS 100 TIMES PIC 9.
+
+       FD  COPY-REPORT-FILE.
+       01  COPY-LINE                   PIC X(74).
+
+       FD  CSV-FILE.
+       01  CSV-LINE                    PIC X(80).
+
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-IDENTIFIERS.
            02  LDF-STATUS              PIC X(2).
            02  LIBRARY-STATUS          PIC X(2).
            02  SUPPLIER-STATUS         PIC X(2).
+           02  RESTART-STATUS          PIC X(2).
 
 
        01  END-OF-FILE-FLAGS.
@@ -73,6 +117,15 @@
            02  FILLER                  PIC 9     VALUE 1.
                88    LDF-FILE-END      VALUE 0.
                88    NOT-LDF-END       VALUE 1.
+           02  FILLER                  PIC 9     VALUE 1.
+               88    TITLE-GROUP-END   VALUE 1.
+               88    NOT-TITLE-GROUP-END VALUE 0.
+
+       01  RUN-PARAMETER               PIC X(20).
+
+       01  CHECKPOINT-CONTROLS.
+           02  CHECKPOINT-INTERVAL     PIC 99 VALUE 10.
+           02  CHECKPOINT-COUNTER      PIC 99 VALUE ZERO.
 
 
        01  REPORT-HEADING.
@@ -100,6 +153,104 @@
            02  PRN-LIBRARY-TITLE       PIC BBX(26).
            02  PRN-AVERAGE-EARNINGS    PIC B$$,$$9.99.
 
+       01  TITLE-DETAIL-LINE.
+           02  FILLER                  PIC X(6)  VALUE SPACES.
+           02  PRN-TITLE-DETAIL-TITLE  PIC X(29).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  FILLER                  PIC X(7)  VALUE "TOTAL =".
+           02  PRN-TITLE-TOTAL         PIC $$,$$9.99.
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(5)  VALUE "AVG =".
+           02  PRN-TITLE-AVERAGE       PIC $$,$$9.99.
+
+       01  EXCEPTION-HEADING.
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  FILLER                  PIC X(28)
+                               VALUE "COPIES BELOW PURCHASE PRICE".
+
+       01  EXCEPTION-UNDER-LINE.
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  FILLER                  PIC X(28) VALUE ALL "-".
+
+       01  EXCEPTION-ITEM-HEADING.
+           02  FILLER                  PIC X(7)  VALUE "COPY #".
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(29) VALUE "BOOK TITLE".
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "EARNINGS".
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "PRICE".
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(9)  VALUE "SHORTFALL".
+
+       01  EXCEPTION-DETAIL-LINE.
+           02  PRN-EXCEPT-COPY-NUM     PIC X(7).
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  PRN-EXCEPT-TITLE        PIC X(29).
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  PRN-EXCEPT-EARNINGS     PIC $$,$$9.99.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  PRN-EXCEPT-PRICE        PIC $$,$$9.99.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  PRN-EXCEPT-SHORTFALL    PIC $$,$$9.99.
+
+       01  ROSTER-HEADING.
+           02  FILLER                  PIC X(15) VALUE SPACES.
+           02  FILLER                  PIC X(30)
+                                  VALUE "FULL PUBLISHER ROSTER".
+
+       01  ROSTER-UNDER-LINE.
+           02  FILLER                  PIC X(15) VALUE SPACES.
+           02  FILLER                  PIC X(30) VALUE ALL "-".
+
+       01  ROSTER-ITEM-HEADING.
+           02  FILLER                  PIC X(4)  VALUE "CODE".
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(20) VALUE "PUBLISHERS".
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(12) VALUE "ALL EARNINGS".
+
+       01  ROSTER-DETAIL-LINE.
+           02  PRN-ROSTER-CODE         PIC Z9.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  PRN-ROSTER-NAME         PIC X(20).
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  PRN-ROSTER-EARNINGS     PIC $$$,$$9.99.
+
+       01  CSV-HEADER-LINE             PIC X(80)
+                    VALUE "TYPE,CODE,NAME OR TITLE,EARNINGS,AVERAGE".
+
+       01  CSV-NUMERIC-FIELDS.
+           02  CSV-EARNINGS-FIELD      PIC ZZZZZ9.99.
+           02  CSV-AVERAGE-FIELD       PIC ZZZZZ9.99.
+
+       01  COPY-REPORT-HEADING.
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  FILLER                  PIC X(28)
+                              VALUE "INDIVIDUAL COPY EARNINGS".
+
+       01  COPY-REPORT-UNDER-LINE.
+           02  FILLER                  PIC X(10) VALUE SPACES.
+           02  FILLER                  PIC X(28) VALUE ALL "-".
+
+       01  COPY-REPORT-ITEM-HEADING.
+           02  FILLER                  PIC X(7)  VALUE "COPY #".
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  FILLER                  PIC X(29) VALUE "BOOK TITLE".
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(10) VALUE "EARNINGS".
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  FILLER                  PIC X(5)  VALUE "PRICE".
+
+       01  COPY-DETAIL-LINE.
+           02  PRN-COPY-NUM            PIC X(7).
+           02  FILLER                  PIC X(3)  VALUE SPACES.
+           02  PRN-COPY-TITLE          PIC X(29).
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  PRN-COPY-EARNINGS       PIC $$,$$9.99.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  PRN-COPY-PRICE          PIC $$,$$9.99.
+
        01  EMPTY-LINE.
            02  FILLER                  PIC X(56).
 
@@ -108,13 +259,19 @@
            02  EMPTY-OTHER             PIC X(27) VALUE SPACES.
 
        01  PRIMARY-SUPPLIERS.
-           02 PRIMARY-SUPPLIER OCCURS 4 TIMES.
+           02 PRIMARY-SUPPLIER OCCURS 100 TIMES.
               03  PRIMARY-SUPP-CODE        PIC 99.
               03  PRIMARY-SUPP-EARNINGS    PIC 999999V99.
               03  PRIMARY-LIBRARY-CODE     PIC 9(5).
               03  PRIMARY-LIBRARY-TITLE    PIC X(30).
               03  PRIMARY-LIBRARY-EARNINGS PIC 9999V99.
 
+       01  SWAP-SUPPLIER-REC.
+           02  SWAP-SUPP-CODE          PIC 99.
+           02  SWAP-SUPP-EARNINGS      PIC 999999V99.
+           02  SWAP-LIBRARY-CODE       PIC 9(5).
+           02  SWAP-LIBRARY-TITLE      PIC X(30).
+           02  SWAP-LIBRARY-EARNINGS   PIC 9999V99.
 
        01  HOLD-SUPP-REC.
            02  HOLD-SUPP-CODE          PIC 99.
@@ -123,6 +280,22 @@
            02  HOLD-LIBRARY-TITLE      PIC X(30).
            02  HOLD-LIBRARY-EARNINGS   PIC 9999V99.
 
+      *    ALL EARNINGS INDEXED DIRECTLY BY SUPPLIER CODE + 1 (CODE
+      *    00 USES SLOT 1) SO THE FULL ROSTER PASS CAN PRINT $0.00
+      *    FOR PUBLISHERS THAT NEVER TURNED UP WHILE WALKING
+      *    LIBRARY-FILE.
+       01  SUPPLIER-EARNINGS-TABLE.
+           02  SUPPLIER-TOTAL-EARNINGS OCCURS 100 TIMES
+                                       PIC 9(6)V99.
+
+      *    TRACKS WHICH SUPPLIER CODES HAVE ALREADY BEEN GIVEN A
+      *    RANKED SLOT (EITHER SUMMED FROM LIBRARY-FILE OR ADDED AS
+      *    ZERO-ACTIVITY) SO ADD-ZERO-ACTIVITY-SUPPLIERS DOES NOT
+      *    DOUBLE UP AN ENTRY.
+       01  SUPPLIER-SEEN-TABLE.
+           02  SUPPLIER-SEEN           OCCURS 100 TIMES PIC 9.
+               88  SUPPLIER-CODE-SEEN  VALUE 1.
+
        01  COUNTERS.
            02  TOTAL-LIBRARY-EARNINGS  PIC 9(5)V99.
            02  EDITED-TOTAL-LIBRARY    PIC ZZ,ZZ9.99.
@@ -131,7 +304,9 @@
            02  EDITED-AVERAGE-LIBRARY  PIC ZZ,ZZ9.99.
            02  EDITED-SUPP-EARNINGS    PIC ZZZ,ZZ9.99.
            02  LIBRARY-COUNT           PIC 99.
-           02  SUPP-RANK               PIC 9.
+           02  COPY-SHORTFALL          PIC 9(4)V99.
+           02  SUPP-RANK               PIC 999.
+           02  SUPPLIER-COUNT          PIC 999 VALUE ZERO.
            02  SUPPLIER-KEY            PIC 99.
            02  FILLER                  PIC 9.
                88  CONTINUE-CHECKING   VALUE 0.
@@ -144,12 +319,42 @@
            OPEN INPUT LIBRARY-FILE.
            OPEN INPUT SUPPLIER-FILE.
            OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT COPY-REPORT-FILE.
+           OPEN OUTPUT CSV-FILE.
 
            PERFORM PRINT-HEADINGS.
+           PERFORM PRINT-EXCEPTION-HEADINGS.
+           PERFORM PRINT-COPY-REPORT-HEADINGS.
+           WRITE CSV-LINE FROM CSV-HEADER-LINE.
+           PERFORM OPEN-RESTART-FILE.
 
            MOVE ZEROS TO PRIMARY-SUPPLIERS.
+           MOVE ZEROS TO SUPPLIER-EARNINGS-TABLE.
+           MOVE ZEROS TO SUPPLIER-SEEN-TABLE.
+           MOVE ZEROS TO SUPPLIER-COUNT.
+
+      *    A PARM OF "RESTART" RELOADS THE ENTIRE RUNNING STATE
+      *    CHECKPOINTED BY A PRIOR, INCOMPLETE RUN - THE RANKED
+      *    SUPPLIER TABLE, THE PER-SUPPLIER EARNINGS TOTALS, AND THE
+      *    SEEN-SUPPLIER FLAGS - NOT JUST THE LAST LIBRARY-FILE
+      *    POSITION, SO SUPPLIERS ALREADY SUMMED BEFORE THE CHECKPOINT
+      *    ARE NOT LOST FROM THE REPORT.  OTHERWISE EVERY RUN STARTS
+      *    FROM SUPPLIER CODE ZERO AND RESETS THE CHECKPOINT.
+           ACCEPT RUN-PARAMETER FROM COMMAND-LINE.
+           IF RUN-PARAMETER(1:7) = "RESTART"
+               MOVE RESTART-PRIMARY-SUPPLIERS TO PRIMARY-SUPPLIERS
+               MOVE RESTART-EARNINGS-TABLE TO SUPPLIER-EARNINGS-TABLE
+               MOVE RESTART-SEEN-TABLE TO SUPPLIER-SEEN-TABLE
+               MOVE RESTART-SUPPLIER-COUNT TO SUPPLIER-COUNT
+               MOVE RESTART-SUPPLIER-CODE TO LIBRARY-SUPPLIER-CODE
+               DISPLAY "RESTARTING AFTER SUPPLIER CODE "
+                       RESTART-SUPPLIER-CODE
+           ELSE
+               MOVE ZEROS TO LIBRARY-SUPPLIER-CODE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
 
-           MOVE ZEROS TO LIBRARY-SUPPLIER-CODE.
            START LIBRARY-FILE
                KEY IS GREATER THAN LIBRARY-SUPPLIER-CODE
                INVALID KEY DISPLAY "START LIBRARY-FILE STATUS :- "
@@ -161,14 +366,83 @@
            END-READ.
            PERFORM FIND-PRIMARY-SUPPLIERS UNTIL LIBRARY-FILE-END.
 
+      *    FOLD IN EVERY PUBLISHER ON PUBLISHER.DAT THAT NEVER TURNED
+      *    UP WHILE WALKING LIBRARY-FILE, SO THE RANKED SECTION COVERS
+      *    THE COMPLETE ROSTER, NOT JUST ACTIVE PUBLISHERS.
+           PERFORM ADD-ZERO-ACTIVITY-SUPPLIERS.
+
            PERFORM PRINT-PRIMARY-SUPPLIER-DETAILS
+           PERFORM PRINT-SUPPLIER-ROSTER
+
+      *    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT
+      *    RUN STARTS FROM THE BEGINNING UNLESS RESTARTED AGAIN.
+           PERFORM CLEAR-CHECKPOINT
 
            CLOSE LIBRARY-DETAILS-FILE,
                  LIBRARY-FILE,
                  SUPPLIER-FILE,
-                 REPORT-FILE.
+                 REPORT-FILE,
+                 EXCEPTION-FILE,
+                 COPY-REPORT-FILE,
+                 CSV-FILE,
+                 RESTART-FILE.
            STOP RUN.
 
+      *    OPENS THE CHECKPOINT FILE, CREATING IT WITH A SINGLE
+      *    ZERO-VALUED RECORD ON THE VERY FIRST RUN.
+       OPEN-RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-STATUS = "35"
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+
+           MOVE "1" TO RESTART-KEY
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE ZEROS TO RESTART-SUPPLIER-CODE
+                   MOVE ZEROS TO RESTART-SUPPLIER-COUNT
+                   MOVE ZEROS TO RESTART-PRIMARY-SUPPLIERS
+                   MOVE ZEROS TO RESTART-EARNINGS-TABLE
+                   MOVE ZEROS TO RESTART-SEEN-TABLE
+                   WRITE RESTART-RECORD
+                       INVALID KEY DISPLAY "RESTART INIT FS = "
+                                           RESTART-STATUS
+                   END-WRITE
+           END-READ.
+
+      *    CHECKPOINTS THE FULL RUNNING STATE - THE LAST
+      *    FULLY-PROCESSED SUPPLIER CODE, THE RANKED SUPPLIER TABLE,
+      *    THE EARNINGS TOTALS AND THE SEEN FLAGS - EVERY
+      *    CHECKPOINT-INTERVAL SUPPLIERS SO A RERUN CAN REBUILD THE
+      *    COMPLETE REPORT INSTEAD OF ONLY THE SUPPLIERS PROCESSED
+      *    AFTER WHERE THIS RUN LEFT OFF.
+       WRITE-CHECKPOINT.
+           MOVE HOLD-SUPP-CODE TO RESTART-SUPPLIER-CODE
+           MOVE SUPPLIER-COUNT TO RESTART-SUPPLIER-COUNT
+           MOVE PRIMARY-SUPPLIERS TO RESTART-PRIMARY-SUPPLIERS
+           MOVE SUPPLIER-EARNINGS-TABLE TO RESTART-EARNINGS-TABLE
+           MOVE SUPPLIER-SEEN-TABLE TO RESTART-SEEN-TABLE
+           REWRITE RESTART-RECORD
+               INVALID KEY DISPLAY "CHECKPOINT REWRITE FS = "
+                                   RESTART-STATUS
+           END-REWRITE.
+
+      *    RESETS THE CHECKPOINT TO A CLEAN, EMPTY STATE - USED BOTH
+      *    WHEN A FRESH (NON-RESTART) RUN STARTS AND WHEN A RUN
+      *    COMPLETES NORMALLY - SO THE NEXT RUN STARTS FROM THE
+      *    BEGINNING UNLESS RESTARTED AGAIN.
+       CLEAR-CHECKPOINT.
+           MOVE ZEROS TO RESTART-SUPPLIER-CODE
+           MOVE ZEROS TO RESTART-SUPPLIER-COUNT
+           MOVE ZEROS TO RESTART-PRIMARY-SUPPLIERS
+           MOVE ZEROS TO RESTART-EARNINGS-TABLE
+           MOVE ZEROS TO RESTART-SEEN-TABLE
+           REWRITE RESTART-RECORD
+               INVALID KEY DISPLAY "RESTART CLEAR FS = " RESTART-STATUS
+           END-REWRITE.
+
        PRINT-HEADINGS.
            MOVE SPACES TO PRINT-LINE
            WRITE PRINT-LINE AFTER ADVANCING PAGE.
@@ -181,9 +455,33 @@
            WRITE PRINT-LINE FROM ITEM-HEADING
                AFTER ADVANCING 2 LINE.
 
+       PRINT-EXCEPTION-HEADINGS.
+           MOVE SPACES TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE AFTER ADVANCING PAGE.
+
+           WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING
+               AFTER ADVANCING 1 LINE
+           WRITE EXCEPTION-LINE FROM EXCEPTION-UNDER-LINE
+               AFTER ADVANCING 1 LINE
+
+           WRITE EXCEPTION-LINE FROM EXCEPTION-ITEM-HEADING
+               AFTER ADVANCING 2 LINE.
+
+       PRINT-COPY-REPORT-HEADINGS.
+           MOVE SPACES TO COPY-LINE
+           WRITE COPY-LINE AFTER ADVANCING PAGE.
+
+           WRITE COPY-LINE FROM COPY-REPORT-HEADING
+               AFTER ADVANCING 1 LINE
+           WRITE COPY-LINE FROM COPY-REPORT-UNDER-LINE
+               AFTER ADVANCING 1 LINE
+
+           WRITE COPY-LINE FROM COPY-REPORT-ITEM-HEADING
+               AFTER ADVANCING 2 LINE.
+
        PRINT-PRIMARY-SUPPLIER-DETAILS.
            PERFORM VARYING SUPP-RANK FROM 1 BY 1 UNTIL SUPP-RANK
-                   GREATER THAN 3
+                   GREATER THAN SUPPLIER-COUNT
                MOVE PRIMARY-SUPP-CODE(SUPP-RANK) TO SUPPLIER-KEY
                READ SUPPLIER-FILE
                     INVALID KEY DISPLAY "PTSD FS= " SUPPLIER-STATUS
@@ -197,6 +495,171 @@
                                                     PRN-AVERAGE-EARNINGS
                WRITE PRINT-LINE FROM SUPPLIER-LINE
                    AFTER ADVANCING 2 LINES
+
+               PERFORM WRITE-CSV-SUPPLIER-ROW
+               PERFORM PRINT-SUPPLIER-TITLES
+           END-PERFORM.
+
+      *    ONE CSV ROW PER RANKED PUBLISHER, FOR LOADING STRAIGHT
+      *    INTO A SPREADSHEET WITHOUT RE-KEYING THE PRINTED REPORT.
+       WRITE-CSV-SUPPLIER-ROW.
+           MOVE SPACES TO CSV-LINE
+           MOVE PRIMARY-SUPP-EARNINGS(SUPP-RANK) TO CSV-EARNINGS-FIELD
+           STRING "SUPPLIER" "," SUPPLIER-CODE "," SUPPLIER-NAME ","
+                  CSV-EARNINGS-FIELD ","
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+      *    PER-TITLE DETAIL SECTION, GROUPED UNDER THE PUBLISHER
+      *    LINE JUST WRITTEN ABOVE.  RE-WALKS LIBRARY-FILE BY THE
+      *    LIBRARY-SUPPLIER-CODE ALTERNATE KEY FOR THIS SUPPLIER.
+       PRINT-SUPPLIER-TITLES.
+           SET NOT-TITLE-GROUP-END TO TRUE
+           MOVE SUPPLIER-KEY TO LIBRARY-SUPPLIER-CODE
+           START LIBRARY-FILE KEY IS EQUAL TO LIBRARY-SUPPLIER-CODE
+               INVALID KEY SET TITLE-GROUP-END TO TRUE
+           END-START
+
+           IF NOT-TITLE-GROUP-END
+               READ LIBRARY-FILE NEXT RECORD
+                   AT END SET TITLE-GROUP-END TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM PRINT-ONE-TITLE
+               UNTIL TITLE-GROUP-END
+                  OR LIBRARY-SUPPLIER-CODE NOT EQUAL TO SUPPLIER-KEY.
+
+       PRINT-ONE-TITLE.
+           MOVE LIBRARY-CODE TO LDF-LIBRARY-CODE
+           READ LIBRARY-DETAILS-FILE
+               KEY IS LDF-LIBRARY-CODE
+               INVALID KEY DISPLAY "PRINT-ONE-TITLE FS = " LDF-STATUS
+           END-READ
+
+           SET NOT-LDF-END TO TRUE
+           MOVE ZEROS TO TOTAL-LIBRARY-EARNINGS, LIBRARY-COUNT
+           PERFORM PRINT-ONE-COPY UNTIL
+               LDF-LIBRARY-CODE NOT EQUAL TO LIBRARY-CODE
+                   OR LDF-FILE-END
+
+           DIVIDE TOTAL-LIBRARY-EARNINGS BY LIBRARY-COUNT
+                  GIVING AVERAGE-LIBRARY-EARNINGS ROUNDED
+
+           MOVE LIBRARY-TITLE TO PRN-TITLE-DETAIL-TITLE
+           MOVE TOTAL-LIBRARY-EARNINGS TO PRN-TITLE-TOTAL
+           MOVE AVERAGE-LIBRARY-EARNINGS TO PRN-TITLE-AVERAGE
+           WRITE PRINT-LINE FROM TITLE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           PERFORM WRITE-CSV-TITLE-ROW
+
+           READ LIBRARY-FILE NEXT RECORD
+               AT END SET TITLE-GROUP-END TO TRUE
+           END-READ.
+
+      *    ONE CSV ROW PER TITLE, NESTED UNDER ITS PUBLISHER ROW.
+       WRITE-CSV-TITLE-ROW.
+           MOVE SPACES TO CSV-LINE
+           MOVE TOTAL-LIBRARY-EARNINGS TO CSV-EARNINGS-FIELD
+           MOVE AVERAGE-LIBRARY-EARNINGS TO CSV-AVERAGE-FIELD
+           STRING "TITLE" "," LIBRARY-CODE "," LIBRARY-TITLE ","
+                  CSV-EARNINGS-FIELD "," CSV-AVERAGE-FIELD
+               DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       PRINT-ONE-COPY.
+           ADD 1 TO LIBRARY-COUNT
+           ADD LDF-RENTAL-EARNINGS TO TOTAL-LIBRARY-EARNINGS
+
+           PERFORM WRITE-COPY-DETAIL-LINE
+
+           IF LDF-RENTAL-EARNINGS LESS THAN LDF-PURCHASE-PRICE
+               PERFORM WRITE-UNDERWATER-LINE
+           END-IF
+
+           READ LIBRARY-DETAILS-FILE NEXT RECORD
+                AT END SET LDF-FILE-END TO TRUE
+           END-READ.
+
+      *    ONE LINE PER PHYSICAL COPY, SO A SINGLE WORN-OUT OR
+      *    MISCODED COPY IS VISIBLE INSTEAD OF HIDING INSIDE THE
+      *    TITLE'S BLENDED AVERAGE.
+       WRITE-COPY-DETAIL-LINE.
+           MOVE LDF-LIBRARY-NUM TO PRN-COPY-NUM
+           MOVE LIBRARY-TITLE TO PRN-COPY-TITLE
+           MOVE LDF-RENTAL-EARNINGS TO PRN-COPY-EARNINGS
+           MOVE LDF-PURCHASE-PRICE TO PRN-COPY-PRICE
+
+           WRITE COPY-LINE FROM COPY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *    COPY HAS NOT YET EARNED BACK ITS PURCHASE PRICE -
+      *    FLAG IT ON THE EXCEPTION REPORT FOR PROMOTION REVIEW.
+       WRITE-UNDERWATER-LINE.
+           SUBTRACT LDF-RENTAL-EARNINGS FROM LDF-PURCHASE-PRICE
+               GIVING COPY-SHORTFALL
+
+           MOVE LDF-LIBRARY-NUM TO PRN-EXCEPT-COPY-NUM
+           MOVE LIBRARY-TITLE TO PRN-EXCEPT-TITLE
+           MOVE LDF-RENTAL-EARNINGS TO PRN-EXCEPT-EARNINGS
+           MOVE LDF-PURCHASE-PRICE TO PRN-EXCEPT-PRICE
+           MOVE COPY-SHORTFALL TO PRN-EXCEPT-SHORTFALL
+
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *    WALKS PUBLISHER.DAT DIRECTLY BY SUPPLIER-KEY, SO A
+      *    PUBLISHER WITH NO TITLES ON LIBRARY-FILE STILL SHOWS UP
+      *    ON THE REPORT WITH $0.00 EARNINGS INSTEAD OF BEING
+      *    SILENTLY OMITTED.
+       PRINT-SUPPLIER-ROSTER.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM ROSTER-HEADING
+               AFTER ADVANCING 1 LINE
+           WRITE PRINT-LINE FROM ROSTER-UNDER-LINE
+               AFTER ADVANCING 1 LINE
+           WRITE PRINT-LINE FROM ROSTER-ITEM-HEADING
+               AFTER ADVANCING 2 LINE
+
+           PERFORM VARYING SUPPLIER-KEY FROM 1 BY 1
+                   UNTIL SUPPLIER-KEY GREATER THAN 99
+               READ SUPPLIER-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM PRINT-ONE-ROSTER-ENTRY
+               END-READ
+           END-PERFORM.
+
+       PRINT-ONE-ROSTER-ENTRY.
+           MOVE SUPPLIER-CODE TO PRN-ROSTER-CODE
+           MOVE SUPPLIER-NAME TO PRN-ROSTER-NAME
+           MOVE SUPPLIER-TOTAL-EARNINGS(SUPPLIER-CODE + 1) TO
+               PRN-ROSTER-EARNINGS
+           WRITE PRINT-LINE FROM ROSTER-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *    ANY PUBLISHER ON PUBLISHER.DAT THAT NEVER TURNED UP WHILE
+      *    WALKING LIBRARY-FILE IS GIVEN A RANKED SLOT HERE WITH $0.00
+      *    EARNINGS, SO THE RANKED SECTION COVERS EVERY PUBLISHER, NOT
+      *    JUST THE ACTIVE ONES - IT SORTS TO THE BOTTOM ON ITS OWN.
+       ADD-ZERO-ACTIVITY-SUPPLIERS.
+           PERFORM VARYING SUPPLIER-KEY FROM 1 BY 1
+                   UNTIL SUPPLIER-KEY GREATER THAN 99
+               READ SUPPLIER-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       IF NOT SUPPLIER-CODE-SEEN(SUPPLIER-CODE + 1)
+                           MOVE SUPPLIER-CODE TO HOLD-SUPP-CODE
+                           MOVE ZEROS TO HOLD-SUPP-EARNINGS
+                           MOVE ZEROS TO HOLD-LIBRARY-CODE
+                           MOVE ZEROS TO HOLD-LIBRARY-EARNINGS
+                           MOVE SPACES TO HOLD-LIBRARY-TITLE
+                           SET SUPPLIER-CODE-SEEN(SUPPLIER-CODE + 1)
+                               TO TRUE
+                           PERFORM INSERT-RANKED-SUPPLIER
+                       END-IF
+               END-READ
            END-PERFORM.
 
        FIND-PRIMARY-SUPPLIERS.
@@ -206,6 +669,10 @@
                UNTIL LIBRARY-SUPPLIER-CODE NOT EQUAL TO HOLD-SUPP-CODE
                      OR LIBRARY-FILE-END
 
+           MOVE HOLD-SUPP-EARNINGS TO
+               SUPPLIER-TOTAL-EARNINGS(HOLD-SUPP-CODE + 1)
+           SET SUPPLIER-CODE-SEEN(HOLD-SUPP-CODE + 1) TO TRUE
+
            MOVE HOLD-SUPP-EARNINGS TO EDITED-SUPP-EARNINGS
                DISPLAY "          EARNINGS OF PUBLISHER " HOLD-SUPP-CODE ":"
                    EDITED-SUPP-EARNINGS
@@ -214,15 +681,39 @@
            DISPLAY EMPTY-LINE
            DISPLAY EMPTY-LINE
 
+      *    INSERT THE JUST-SUMMED PUBLISHER INTO ITS RANKED SLOT
+      *    SO THE FULL ROSTER OF PUBLISHERS STAYS IN EARNINGS ORDER,
+      *    NOT JUST A HARD-CODED TOP FEW.
+           PERFORM INSERT-RANKED-SUPPLIER.
+
+           ADD 1 TO CHECKPOINT-COUNTER
+           IF CHECKPOINT-COUNTER GREATER THAN OR EQUAL TO
+                                              CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZEROS TO CHECKPOINT-COUNTER
+           END-IF.
+
+      *    INSERTS THE SUPPLIER STAGED IN HOLD-SUPP-REC INTO
+      *    PRIMARY-SUPPLIERS AT ITS RANKED SLOT BY DESCENDING
+      *    EARNINGS.  SHARED BY FIND-PRIMARY-SUPPLIERS (SUPPLIERS
+      *    SUMMED FROM LIBRARY-FILE) AND ADD-ZERO-ACTIVITY-SUPPLIERS
+      *    (SUPPLIERS WITH NOTHING TO SUM).
+       INSERT-RANKED-SUPPLIER.
+           ADD 1 TO SUPPLIER-COUNT
+           MOVE HOLD-SUPP-REC TO PRIMARY-SUPPLIER(SUPPLIER-COUNT)
+
            SET CONTINUE-CHECKING TO TRUE
-           PERFORM VARYING SUPP-RANK FROM 3 BY -1 UNTIL SUPP-RANK
-                   LESS THAN 1
+           PERFORM VARYING SUPP-RANK FROM SUPPLIER-COUNT BY -1 UNTIL
+                   SUPP-RANK LESS THAN 2
                    OR STOP-CHECKING
-               IF HOLD-SUPP-EARNINGS GREATER THAN
-                  PRIMARY-SUPP-EARNINGS(SUPP-RANK)
+               IF PRIMARY-SUPP-EARNINGS(SUPP-RANK) GREATER THAN
+                  PRIMARY-SUPP-EARNINGS(SUPP-RANK - 1)
+                   MOVE PRIMARY-SUPPLIER(SUPP-RANK - 1) TO
+                       SWAP-SUPPLIER-REC
                    MOVE PRIMARY-SUPPLIER(SUPP-RANK) TO
-                     PRIMARY-SUPPLIER(SUPP-RANK + 1)
-                   MOVE HOLD-SUPP-REC TO PRIMARY-SUPPLIER(SUPP-RANK)
+                       PRIMARY-SUPPLIER(SUPP-RANK - 1)
+                   MOVE SWAP-SUPPLIER-REC TO
+                       PRIMARY-SUPPLIER(SUPP-RANK)
                ELSE
                    SET STOP-CHECKING TO TRUE
                END-IF
